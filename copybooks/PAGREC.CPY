@@ -0,0 +1,28 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK .... : PAGREC                                     *
+000400*    AUTOR ........: M. A. FERREIRA                             *
+000500*    DATA .........: 2026-08-09                                 *
+000600*    DESCRICAO ....: LAYOUT DO REGISTRO MESTRE DE PAGAMENTOS     *
+000700*                    (ARQUIVO INDEXADO PAGTOMST), GRAVADO POR    *
+000800*                    PROGRAMSET E LIDO PELOS PROGRAMAS DE        *
+000900*                    EXTRACAO PARA O RAZAO (PAGEXTR), FECHAMENTO *
+001000*                    MENSAL (PGFECHA) E CONSULTA (PAGCONS).      *
+001100*                                                                *
+001200*    HISTORICO DE ALTERACOES                                    *
+001300*    DATA       AUTOR   DESCRICAO                                *
+001400*    2026-08-09 MAF     VERSAO INICIAL                           *
+001450*    2026-08-09 MAF     FILLER FINAL PASSOU A SER A REFERENCIA   *
+001460*                       EXTERNA DO PAGAMENTO (PAGTO-REFERENCIA), *
+001470*                       USADA NO RAZAO EM VEZ DE REPETIR A CONTA *
+001500*                                                                *
+001600******************************************************************
+001700 01  PAGTO-REC.
+001800     05  PAGTO-CONTA                 PIC X(10).
+001900     05  PAGTO-VALOR                 PIC S9(07)V99.
+002000     05  PAGTO-DATA                  PIC 9(08).
+002100     05  PAGTO-FLAG                  PIC X(01).
+002200         88  PAGTO-CONFIRMADO                   VALUE 'S'.
+002300         88  PAGTO-PENDENTE                     VALUE 'N'.
+002400         88  PAGTO-REJEITADO                    VALUE 'R'.
+002500     05  PAGTO-REFERENCIA            PIC X(05).

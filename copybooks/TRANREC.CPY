@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK .... : TRANREC                                    *
+000400*    AUTOR ........: M. A. FERREIRA                             *
+000500*    DATA .........: 2026-08-09                                 *
+000600*    DESCRICAO ....: LAYOUT DO REGISTRO DE TRANSACAO DIARIA      *
+000700*                    (ARQUIVO TRANENT), GRAVADO POR PGEXE002 NO  *
+000800*                    MODO BATCH (TRANSACOES 'I' DE CONSULTA, UM  *
+000900*                    REGISTRO POR CODIGO VALIDADO) E LIDO POR    *
+001000*                    PROGRAMSET NO CICLO DIARIO DE PAGAMENTOS.   *
+001100*                                                                *
+001200*    HISTORICO DE ALTERACOES                                    *
+001300*    DATA       AUTOR   DESCRICAO                                *
+001400*    2026-08-09 MAF     VERSAO INICIAL                           *
+001450*    2026-08-09 MAF     REMOVIDOS TRANS-NUM-1/TRANS-NUM-2; O     *
+001460*                       LOTE DE PARES PASSOU A TER ARQUIVO E     *
+001470*                       COPYBOOK PROPRIOS (NUMREC/NUMENT)        *
+001500*                                                                *
+001600******************************************************************
+001700 01  TRANS-REC.
+002000     05  TRANS-CODIGO                PIC X(01).
+002100     05  TRANS-CONTA                 PIC X(10).
+002200     05  TRANS-VALOR                 PIC S9(07)V99.
+002300     05  TRANS-DATA                  PIC 9(08).
+002400     05  TRANS-NOVO-FLAG             PIC X(01).
+002500     05  TRANS-REFERENCIA            PIC X(05).

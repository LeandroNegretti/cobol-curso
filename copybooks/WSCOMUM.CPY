@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK .... : WSCOMUM                                    *
+000400*    AUTOR ........: M. A. FERREIRA                             *
+000500*    DATA .........: 2026-08-09                                 *
+000600*    DESCRICAO ....: CAMPOS DE WORKING-STORAGE COMUNS AOS        *
+000700*                    PROGRAMAS DE PAGAMENTO (DEMONSTRA,          *
+000800*                    PGEXE002 E PROGRAMSET). CENTRALIZA OS       *
+000900*                    CAMPOS NUMERICOS DE TRABALHO, O CAMPO DE    *
+001000*                    CODIGO/REFERENCIA E O INDICADOR DE          *
+001100*                    SITUACAO DE PAGAMENTO (WS-COM-PAGTO), PARA  *
+001200*                    QUE TODOS OS PROGRAMAS ENXERGUEM O MESMO    *
+001300*                    LAYOUT E TAMANHO DE CAMPO.                  *
+001400*                                                                *
+001500*    HISTORICO DE ALTERACOES                                    *
+001600*    DATA       AUTOR   DESCRICAO                                *
+001700*    2026-08-09 MAF     VERSAO INICIAL                           *
+001800*                                                                *
+001900******************************************************************
+002000 01  WS-COM-AREA.
+002100     05  WS-COM-NUM-1                PIC S9(02) SIGN LEADING
+002200                                      SEPARATE VALUE ZERO.
+002300     05  WS-COM-NUM-2                PIC S9(02) SIGN LEADING
+002400                                      SEPARATE VALUE ZERO.
+002500     05  WS-COM-CODIGO               PIC X(20) VALUE SPACES.
+002600     05  WS-COM-PAGTO                PIC X(01) VALUE 'N'.
+002700         88  WS-COM-CONFIRM                     VALUE 'S'.
+002800         88  WS-COM-REJEITADO                   VALUE 'R'.
+002900         88  WS-COM-NAO-CONFIRM                 VALUE 'N'.

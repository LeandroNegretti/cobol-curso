@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK .... : NUMREC                                     *
+000400*    AUTOR ........: M. A. FERREIRA                             *
+000500*    DATA .........: 2026-08-09                                 *
+000600*    DESCRICAO ....: LAYOUT DO REGISTRO DE LOTE DE PARES         *
+000700*                    WS-NUM-1/WS-NUM-2 (ARQUIVO NUMENT), LIDO   *
+000800*                    POR PROGRAMSET EM MODO BATCH, UM PAR POR   *
+000900*                    REGISTRO, ATE O FIM DO ARQUIVO.             *
+001000*                                                                *
+001100*    HISTORICO DE ALTERACOES                                    *
+001200*    DATA       AUTOR   DESCRICAO                                *
+001300*    2026-08-09 MAF     VERSAO INICIAL                           *
+001400*                                                                *
+001500******************************************************************
+001600 01  NUMPAR-REC.
+001700     05  NUMPAR-NUM-1                PIC 9(02).
+001800     05  NUMPAR-NUM-2                PIC 9(02).

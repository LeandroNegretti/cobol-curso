@@ -1,20 +1,141 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DEMONSTRA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-N1                   PIC 9(02) VALUE ZEROS.
-       77 WS-N2                   PIC 9(02) VALUE ZEROS.
-       77 WS-N3                   PIC z(03) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           MOVE 5 TO WS-N1 
-           MOVE 3 TO WS-N2
-           
-           COMPUTE WS-N3 = WS-N1 + WS-N2
-
-           DISPLAY "O RESULTADO EH: " WS-N3
-
-           STOP RUN.
-       END PROGRAM DEMONSTRA.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DEMONSTRA.
+000300 AUTHOR. M. A. FERREIRA.
+000400 INSTALLATION. DEPTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN. 2024-02-10.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    DESCRICAO ....: APURACAO DE TOTAIS DE CONTROLE DE FIM DE    *
+001000*                    DIA. LE O ARQUIVO DE LANCAMENTOS DIARIOS,   *
+001100*                    ACUMULA O TOTAL GERAL COM SINAL (PARA       *
+001200*                    ACEITAR ESTORNOS E AJUSTES A CREDITO/       *
+001300*                    DEBITO) E EMITE UM RELATORIO DE TOTAIS DE   *
+001400*                    CONTROLE COM A QUANTIDADE DE REGISTROS E O  *
+001500*                    VALOR TOTAL APURADO.                        *
+001600*                                                                *
+001700*    HISTORICO DE ALTERACOES                                    *
+001800*    DATA       AUTOR   DESCRICAO                                *
+001900*    2024-02-10 MAF     VERSAO INICIAL - SOMA DE DOIS NUMEROS    *
+002000*                       INFORMADOS EM WS-N1 E WS-N2              *
+002100*    2026-08-09 MAF     CAMPOS DE TRABALHO PASSARAM A SER COM    *
+002200*                       SINAL PARA NAO MUTILAR ESTORNOS          *
+002300*    2026-08-09 MAF     INCLUIDO MODO BATCH QUE LE UM ARQUIVO    *
+002400*                       DE LANCAMENTOS E EMITE RELATORIO DE      *
+002500*                       TOTAIS DE CONTROLE AO FINAL              *
+002600*                                                                *
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SPECIAL-NAMES.
+003100     DECIMAL-POINT IS COMMA.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT TRANS-FILE   ASSIGN TO TRANDIA
+003500            ORGANIZATION IS LINE SEQUENTIAL
+003600            FILE STATUS IS WS-TRANS-STATUS.
+003700
+003800     SELECT REPORT-FILE  ASSIGN TO RELDEMO
+003900            ORGANIZATION IS LINE SEQUENTIAL
+004000            FILE STATUS IS WS-REPORT-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  TRANS-FILE
+004500     RECORD CONTAINS 9 CHARACTERS.
+004600 01  TRANS-REC.
+004700     05  TRANS-VALOR             PIC S9(07)V99.
+004800
+004900 FD  REPORT-FILE
+005000     RECORD CONTAINS 80 CHARACTERS.
+005100 01  REPORT-LINHA                PIC X(80).
+005200
+005300 WORKING-STORAGE SECTION.
+005400 77  WS-N3                       PIC S9(09)V99 VALUE ZERO.
+005500 77  WS-N3-ED                    PIC -(09)9,99.
+005800
+005900 77  WS-TRANS-STATUS             PIC X(02) VALUE SPACES.
+006000 77  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+006100
+006200 01  WS-SWITCHES.
+006300     05  WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+006400         88  WS-FIM-TRANS                   VALUE 'S'.
+006500
+006600 01  WS-CONTADORES.
+006700     05  WS-CONT-REG             PIC 9(07) COMP VALUE ZERO.
+006800
+006900 01  WS-LINHA-CABEC1             PIC X(80) VALUE
+007000     'RELATORIO DE TOTAIS DE CONTROLE - DEMONSTRA'.
+007100 01  WS-LINHA-CABEC2             PIC X(80) VALUE
+007200     'CONTA     QTD REGISTROS LIDOS          VALOR TOTAL'.
+007300 01  WS-LINHA-DETALHE.
+007400     05  FILLER                  PIC X(05) VALUE 'TOTAL'.
+007500     05  FILLER                  PIC X(04) VALUE SPACES.
+007600     05  DET-QTD-REG             PIC ZZZ.ZZ9.
+007700     05  FILLER                  PIC X(10) VALUE SPACES.
+007800     05  DET-VALOR-TOTAL         PIC -(09)9,99.
+007900
+008000 PROCEDURE DIVISION.
+008100*----------------------------------------------------------*
+008200* 0000-MAINLINE - PARAGRAFO PRINCIPAL                       *
+008300*----------------------------------------------------------*
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+008600     PERFORM 2000-PROCESSAR THRU 2000-EXIT
+008700         UNTIL WS-FIM-TRANS
+008800     PERFORM 3000-FINALIZAR THRU 3000-EXIT
+008900     STOP RUN.
+009000
+009100*----------------------------------------------------------*
+009200* 1000-INICIALIZAR - ABRE ARQUIVOS E LE O PRIMEIRO REGISTRO *
+009300*----------------------------------------------------------*
+009400 1000-INICIALIZAR.
+009500     OPEN INPUT TRANS-FILE
+009600     OPEN OUTPUT REPORT-FILE
+009700     MOVE WS-LINHA-CABEC1 TO REPORT-LINHA
+009800     WRITE REPORT-LINHA
+009900     MOVE WS-LINHA-CABEC2 TO REPORT-LINHA
+010000     WRITE REPORT-LINHA
+010100     PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+010200 1000-EXIT.
+010300     EXIT.
+010400
+010500*----------------------------------------------------------*
+010600* 2000-PROCESSAR - ACUMULA O LANCAMENTO ATUAL NO TOTAL      *
+010700*----------------------------------------------------------*
+010800 2000-PROCESSAR.
+010900     ADD 1 TO WS-CONT-REG
+011000     COMPUTE WS-N3 = WS-N3 + TRANS-VALOR
+011100     PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+011200 2000-EXIT.
+011300     EXIT.
+011400
+011500*----------------------------------------------------------*
+011600* 2900-LER-PROXIMO - LE O PROXIMO LANCAMENTO DO ARQUIVO     *
+011700*----------------------------------------------------------*
+011800 2900-LER-PROXIMO.
+011900     READ TRANS-FILE
+012000         AT END
+012100             SET WS-FIM-TRANS TO TRUE
+012200     END-READ.
+012300 2900-EXIT.
+012400     EXIT.
+012500
+012600*----------------------------------------------------------*
+012700* 3000-FINALIZAR - EMITE O TOTAL DE CONTROLE E ENCERRA      *
+012800*----------------------------------------------------------*
+012900 3000-FINALIZAR.
+013000     MOVE WS-CONT-REG TO DET-QTD-REG
+013100     MOVE WS-N3 TO DET-VALOR-TOTAL
+013200     MOVE WS-LINHA-DETALHE TO REPORT-LINHA
+013300     WRITE REPORT-LINHA
+013400
+013500     MOVE WS-N3 TO WS-N3-ED
+013600     DISPLAY "O RESULTADO EH: " WS-N3-ED
+013700
+013800     CLOSE TRANS-FILE
+013900     CLOSE REPORT-FILE.
+014000 3000-EXIT.
+014100     EXIT.
+014200
+014300 END PROGRAM DEMONSTRA.

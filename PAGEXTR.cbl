@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PAGEXTR.
+000300 AUTHOR. M. A. FERREIRA.
+000400 INSTALLATION. DEPTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    DESCRICAO ....: EXTRACAO PARA O RAZAO (GL). LE O ARQUIVO    *
+001000*                    MESTRE DE PAGAMENTOS (PAGTOMST), SELECIONA  *
+001100*                    OS REGISTROS CONFIRMADOS (PAGTO-FLAG = 'S') *
+001200*                    NA DATA DE PROCESSAMENTO INFORMADA E GRAVA  *
+001300*                    UM REGISTRO DE SAIDA NO LAYOUT FIXO EXIGIDO *
+001400*                    PELA FERRAMENTA DE CARGA DO RAZAO (CONTA,   *
+001500*                    VALOR, DATA, REFERENCIA E INDICADOR D/C).   *
+001600*                    A DATA DE PROCESSAMENTO E INFORMADA VIA     *
+001700*                    SYSIN, DA MESMA FORMA QUE O MODO BATCH DE   *
+001800*                    PGEXE002.                                   *
+001900*                                                                *
+002000*    HISTORICO DE ALTERACOES                                    *
+002100*    DATA       AUTOR   DESCRICAO                                *
+002200*    2026-08-09 MAF     VERSAO INICIAL                           *
+002250*    2026-08-09 MAF     GL-REFERENCIA PASSA A VIR DE             *
+002260*                       PAGTO-REFERENCIA, CAINDO PARA A CONTA    *
+002270*                       QUANDO NAO HOUVER REFERENCIA GRAVADA     *
+002300*                                                                *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PAGTO-FILE      ASSIGN TO PAGTOMST
+002900            ORGANIZATION IS INDEXED
+003000            ACCESS MODE IS SEQUENTIAL
+003100            RECORD KEY IS PAGTO-CONTA
+003200            FILE STATUS IS WS-PAGTO-STATUS.
+003300
+003400     SELECT GL-FILE         ASSIGN TO GLSAIDA
+003500            ORGANIZATION IS LINE SEQUENTIAL
+003600            FILE STATUS IS WS-GL-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  PAGTO-FILE.
+004100 COPY PAGREC.
+004200
+004300 FD  GL-FILE
+004400     RECORD CONTAINS 48 CHARACTERS.
+004500 01  GL-REC.
+004600     05  GL-CONTA                PIC X(10).
+004700     05  GL-VALOR                PIC S9(09)V99.
+004800     05  GL-DATA                 PIC 9(08).
+004900     05  GL-REFERENCIA           PIC X(10).
+005000     05  GL-IND-DC               PIC X(01).
+005100     05  FILLER                  PIC X(08).
+005200
+005300 WORKING-STORAGE SECTION.
+005400 77  WS-PAGTO-STATUS             PIC X(02) VALUE SPACES.
+005500 77  WS-GL-STATUS                PIC X(02) VALUE SPACES.
+005600
+005700 77  WS-DATA-PROCESSO            PIC 9(08) VALUE ZERO.
+005800 77  WS-CONT-SELECIONADOS        PIC 9(07) COMP VALUE ZERO.
+005900 77  WS-CONT-LIDOS               PIC 9(07) COMP VALUE ZERO.
+006000
+006100 01  WS-SWITCHES.
+006200     05  WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+006300         88  WS-FIM-PAGTO                   VALUE 'S'.
+006400
+006500 PROCEDURE DIVISION.
+006600*----------------------------------------------------------*
+006700* 0000-MAINLINE - PARAGRAFO PRINCIPAL                       *
+006800*----------------------------------------------------------*
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+007100     PERFORM 2000-PROCESSAR THRU 2000-EXIT
+007200         UNTIL WS-FIM-PAGTO
+007300     PERFORM 3000-FINALIZAR THRU 3000-EXIT
+007400     STOP RUN.
+007500
+007600*----------------------------------------------------------*
+007700* 1000-INICIALIZAR - ACEITA A DATA DE PROCESSAMENTO E ABRE  *
+007800*                    OS ARQUIVOS                           *
+007900*----------------------------------------------------------*
+008000 1000-INICIALIZAR.
+008100     ACCEPT WS-DATA-PROCESSO FROM SYSIN
+008200     OPEN INPUT PAGTO-FILE
+008300     OPEN OUTPUT GL-FILE
+008400     PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+008500 1000-EXIT.
+008600     EXIT.
+008700
+008800*----------------------------------------------------------*
+008900* 2000-PROCESSAR - SELECIONA OS PAGAMENTOS CONFIRMADOS NA   *
+009000*                  DATA DE PROCESSAMENTO INFORMADA          *
+009100*----------------------------------------------------------*
+009200 2000-PROCESSAR.
+009300     ADD 1 TO WS-CONT-LIDOS
+009400     IF PAGTO-CONFIRMADO
+009500        AND PAGTO-DATA = WS-DATA-PROCESSO
+009600         PERFORM 2100-GRAVAR-GL THRU 2100-EXIT
+009700     END-IF
+009800     PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+009900 2000-EXIT.
+010000     EXIT.
+010100
+010200 2100-GRAVAR-GL.
+010300     ADD 1 TO WS-CONT-SELECIONADOS
+010350     INITIALIZE GL-REC
+010400     MOVE PAGTO-CONTA TO GL-CONTA
+010500     MOVE PAGTO-VALOR TO GL-VALOR
+010600     MOVE PAGTO-DATA TO GL-DATA
+010700     IF PAGTO-REFERENCIA = SPACES
+010720         MOVE PAGTO-CONTA TO GL-REFERENCIA
+010740     ELSE
+010760         MOVE PAGTO-REFERENCIA TO GL-REFERENCIA
+010780     END-IF
+010800     IF PAGTO-VALOR < ZERO
+010900         MOVE 'C' TO GL-IND-DC
+011000     ELSE
+011100         MOVE 'D' TO GL-IND-DC
+011200     END-IF
+011400     WRITE GL-REC.
+012100 2100-EXIT.
+012200     EXIT.
+012300
+012400*----------------------------------------------------------*
+012500* 2900-LER-PROXIMO - LE O PROXIMO REGISTRO DO MESTRE        *
+012600*----------------------------------------------------------*
+012700 2900-LER-PROXIMO.
+012800     READ PAGTO-FILE
+012900         AT END
+013000             SET WS-FIM-PAGTO TO TRUE
+013100     END-READ.
+013200 2900-EXIT.
+013300     EXIT.
+013400
+013500*----------------------------------------------------------*
+013600* 3000-FINALIZAR - FECHA OS ARQUIVOS E INFORMA O TOTAL      *
+013700*                  SELECIONADO                              *
+013800*----------------------------------------------------------*
+013900 3000-FINALIZAR.
+014000     DISPLAY 'REGISTROS LIDOS NO MESTRE: ' WS-CONT-LIDOS
+014100     DISPLAY 'REGISTROS EXTRAIDOS PARA O RAZAO: '
+014200         WS-CONT-SELECIONADOS
+014300     CLOSE PAGTO-FILE
+014400     CLOSE GL-FILE.
+014500 3000-EXIT.
+014600     EXIT.
+014700
+014800 END PROGRAM PAGEXTR.

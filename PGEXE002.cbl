@@ -1,16 +1,203 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGEXE002.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-MOSTRA                    PIC X(20) VALUE SPACES. 
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           
-           DISPLAY "Digite algo: "
-           ACCEPT WS-MOSTRA
-           DISPLAY 'WS-MOSTRA: ' WS-MOSTRA
-
-           STOP RUN.
-       END PROGRAM PGEXE002.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PGEXE002.
+000300 AUTHOR. M. A. FERREIRA.
+000400 INSTALLATION. DEPTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN. 2024-02-12.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    DESCRICAO ....: CAPTURA DE CODIGO/REFERENCIA INFORMADO      *
+001000*                    PELO OPERADOR (WS-COM-CODIGO). VALIDA A     *
+001100*                    ENTRADA ANTES DE REPASSA-LA ADIANTE E,       *
+001200*                    QUANDO RODANDO NO CICLO NOTURNO, LE OS       *
+001300*                    CODIGOS DE UM ARQUIVO EM VEZ DE FICAR        *
+001400*                    PARADO EM UM ACCEPT ESPERANDO OPERADOR.      *
+001500*                                                                *
+001600*    HISTORICO DE ALTERACOES                                    *
+001700*    DATA       AUTOR   DESCRICAO                                *
+001800*    2024-02-12 MAF     VERSAO INICIAL - ACCEPT/DISPLAY SIMPLES  *
+001900*    2026-08-09 MAF     INCLUIDA VALIDACAO DO CODIGO DIGITADO,   *
+002000*                       REJEITANDO BRANCOS E CARACTERES FORA DE  *
+002100*                       LETRAS/DIGITOS/HIFEN, COM RE-PERGUNTA    *
+002200*    2026-08-09 MAF     INCLUIDO MODO BATCH (CARTAO DE           *
+002300*                       PARAMETRO VIA SYSIN) QUE LE OS CODIGOS   *
+002400*                       DE UM ARQUIVO SEQUENCIAL PARA RODAR NO   *
+002500*                       CICLO NOTURNO SEM OPERADOR                *
+002550*    2026-08-09 MAF     MODO BATCH PASSA A GRAVAR CADA CODIGO    *
+002560*                       VALIDADO COMO TRANSACAO 'I' NO ARQUIVO   *
+002570*                       DE SAIDA (ARQSAI), REPASSADO ADIANTE     *
+002580*                       PARA O PROGRAMSET NO MESMO CICLO         *
+002590*    2026-08-09 MAF     VALIDACAO PASSA A REJEITAR CODIGO COM    *
+002592*                       MAIS DE 10 POSICOES SIGNIFICATIVAS, JA   *
+002594*                       QUE SO OS 10 PRIMEIROS CARACTERES SAO    *
+002596*                       REPASSADOS COMO CONTA NO ARQUIVO MESTRE  *
+002600*                                                                *
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CODIGO-FILE  ASSIGN TO CODENT
+003200            ORGANIZATION IS LINE SEQUENTIAL
+003300            FILE STATUS IS WS-CODIGO-STATUS.
+003350
+003360     SELECT SAIDA-FILE   ASSIGN TO ARQSAI
+003370            ORGANIZATION IS LINE SEQUENTIAL
+003380            FILE STATUS IS WS-SAIDA-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CODIGO-FILE
+003800     RECORD CONTAINS 20 CHARACTERS.
+003900 01  CODIGO-REC                  PIC X(20).
+003950
+003960 FD  SAIDA-FILE
+003970     RECORD CONTAINS 34 CHARACTERS.
+003980 COPY TRANREC.
+004000
+004100 WORKING-STORAGE SECTION.
+004200 COPY WSCOMUM.
+004300
+004400 77  WS-CODIGO-STATUS            PIC X(02) VALUE SPACES.
+004450 77  WS-SAIDA-STATUS             PIC X(02) VALUE SPACES.
+004460 77  WS-CONT-INVALIDOS           PIC 9(07) COMP VALUE ZERO.
+004500
+004600 01  WS-PARM-EXECUCAO.
+004700     05  WS-MODO-EXEC            PIC X(01) VALUE 'I'.
+004800         88  WS-MODO-INTERATIVO             VALUE 'I'.
+004900         88  WS-MODO-BATCH                  VALUE 'B'.
+005000
+005100 01  WS-SWITCHES.
+005200     05  WS-ENTRADA-VALIDA       PIC X(01) VALUE 'N'.
+005300         88  WS-ENTRADA-OK                  VALUE 'S'.
+005400     05  WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+005500         88  WS-FIM-CODIGO                  VALUE 'S'.
+005600
+005700 01  WS-INDICE                   PIC 9(02) COMP VALUE ZERO.
+005800 01  WS-TAMANHO                  PIC 9(02) COMP VALUE ZERO.
+005900 01  WS-CARACTER                 PIC X(01) VALUE SPACE.
+006000
+006100 PROCEDURE DIVISION.
+006200*----------------------------------------------------------*
+006300* 0000-MAINLINE - PARAGRAFO PRINCIPAL                       *
+006400*----------------------------------------------------------*
+006500 0000-MAINLINE.
+006600     ACCEPT WS-MODO-EXEC FROM SYSIN
+006700
+006800     IF WS-MODO-BATCH
+006900         PERFORM 5000-PROCESSAR-BATCH THRU 5000-EXIT
+007000     ELSE
+007100         PERFORM 2000-PROCESSAR-INTERATIVO THRU 2000-EXIT
+007200     END-IF
+007300
+007400     STOP RUN.
+007500
+007600*----------------------------------------------------------*
+007700* 2000-PROCESSAR-INTERATIVO - ACCEPT DO TERMINAL COM        *
+007800*                             VALIDACAO E RE-PERGUNTA       *
+007900*----------------------------------------------------------*
+008000 2000-PROCESSAR-INTERATIVO.
+008100     MOVE 'N' TO WS-ENTRADA-VALIDA
+008200     PERFORM 2100-CAPTURAR THRU 2100-EXIT
+008300         UNTIL WS-ENTRADA-OK
+008400     DISPLAY 'WS-MOSTRA: ' WS-COM-CODIGO.
+008500 2000-EXIT.
+008600     EXIT.
+008700
+008800 2100-CAPTURAR.
+008900     DISPLAY "Digite algo: "
+009000     ACCEPT WS-COM-CODIGO
+009100     PERFORM 3000-VALIDAR-CODIGO THRU 3000-EXIT
+009200     IF NOT WS-ENTRADA-OK
+009300         DISPLAY "ENTRADA INVALIDA - REDIGITE"
+009400     END-IF.
+009500 2100-EXIT.
+009600     EXIT.
+009700
+009800*----------------------------------------------------------*
+009900* 3000-VALIDAR-CODIGO - REJEITA BRANCOS, CARACTERES FORA DE   *
+010000*                       LETRAS/DIGITOS/HIFEN E CODIGOS COM    *
+010010*                       MAIS DE 10 POSICOES SIGNIFICATIVAS    *
+010020*                       (TAMANHO DA CONTA NO ARQUIVO MESTRE)  *
+010100*----------------------------------------------------------*
+010200 3000-VALIDAR-CODIGO.
+010300     SET WS-ENTRADA-OK TO TRUE
+010400
+010500     IF WS-COM-CODIGO = SPACES
+010600         MOVE 'N' TO WS-ENTRADA-VALIDA
+010700     ELSE
+010800         MOVE 1 TO WS-INDICE
+010900         PERFORM 3100-VALIDAR-CARACTER THRU 3100-EXIT
+011000             VARYING WS-INDICE FROM 1 BY 1
+011100             UNTIL WS-INDICE > 20
+011150         IF WS-COM-CODIGO(11:10) NOT = SPACES
+011160             MOVE 'N' TO WS-ENTRADA-VALIDA
+011170         END-IF
+011200     END-IF.
+011300 3000-EXIT.
+011400     EXIT.
+011500
+011600 3100-VALIDAR-CARACTER.
+011700     MOVE WS-COM-CODIGO(WS-INDICE:1) TO WS-CARACTER
+011800     IF WS-CARACTER NOT = SPACE
+011900        AND (WS-CARACTER < 'A' OR > 'Z')
+012000        AND (WS-CARACTER < '0' OR > '9')
+012100        AND WS-CARACTER NOT = '-'
+012200         MOVE 'N' TO WS-ENTRADA-VALIDA
+012300     END-IF.
+012400 3100-EXIT.
+012500     EXIT.
+012600
+012700*----------------------------------------------------------*
+012800* 5000-PROCESSAR-BATCH - LE OS CODIGOS DE UM ARQUIVO        *
+012900*                        SEQUENCIAL ATE O FIM               *
+013000*----------------------------------------------------------*
+013100 5000-PROCESSAR-BATCH.
+013200     OPEN INPUT CODIGO-FILE
+013250     OPEN OUTPUT SAIDA-FILE
+013300     PERFORM 5900-LER-PROXIMO THRU 5900-EXIT
+013400     PERFORM 5100-TRATAR-REGISTRO THRU 5100-EXIT
+013500         UNTIL WS-FIM-CODIGO
+013600     CLOSE CODIGO-FILE
+013650     CLOSE SAIDA-FILE
+013660     IF WS-CONT-INVALIDOS > ZERO
+013670         MOVE 4 TO RETURN-CODE
+013680     END-IF.
+013700 5000-EXIT.
+013800     EXIT.
+013900
+014000 5100-TRATAR-REGISTRO.
+014100     MOVE CODIGO-REC TO WS-COM-CODIGO
+014200     PERFORM 3000-VALIDAR-CODIGO THRU 3000-EXIT
+014300     IF WS-ENTRADA-OK
+014400         DISPLAY 'WS-MOSTRA: ' WS-COM-CODIGO
+014450         PERFORM 5200-GRAVAR-SAIDA THRU 5200-EXIT
+014500     ELSE
+014550         ADD 1 TO WS-CONT-INVALIDOS
+014600         DISPLAY 'REGISTRO INVALIDO IGNORADO: ' CODIGO-REC
+014700     END-IF
+014800     PERFORM 5900-LER-PROXIMO THRU 5900-EXIT.
+014900 5100-EXIT.
+015000     EXIT.
+015010
+015020*----------------------------------------------------------*
+015030* 5200-GRAVAR-SAIDA - REPASSA O CODIGO VALIDADO COMO UMA    *
+015040*                     TRANSACAO DE CONSULTA (I) PARA O      *
+015050*                     ARQUIVO LIDO PELO PROGRAMSET           *
+015060*----------------------------------------------------------*
+015070 5200-GRAVAR-SAIDA.
+015080     INITIALIZE TRANS-REC
+015090     MOVE 'I' TO TRANS-CODIGO
+015100     MOVE WS-COM-CODIGO(1:10) TO TRANS-CONTA
+015110     WRITE TRANS-REC.
+015120 5200-EXIT.
+015130     EXIT.
+015140
+015200 5900-LER-PROXIMO.
+015300     READ CODIGO-FILE
+015400         AT END
+015500             SET WS-FIM-CODIGO TO TRUE
+015600     END-READ.
+015700 5900-EXIT.
+015800     EXIT.
+015900
+016000 END PROGRAM PGEXE002.

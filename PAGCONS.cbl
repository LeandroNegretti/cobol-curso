@@ -0,0 +1,238 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PAGCONS.
+000300 AUTHOR. M. A. FERREIRA.
+000400 INSTALLATION. DEPTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    DESCRICAO ....: CONSULTA DE SITUACAO DE PAGAMENTOS. LE O    *
+001000*                    ARQUIVO MESTRE DE PAGAMENTOS (PAGTOMST),    *
+001100*                    SELECIONA AS CONTAS E DATAS DENTRO DA       *
+001200*                    FAIXA INFORMADA VIA SYSIN, ORDENA O         *
+001300*                    RESULTADO POR CONTA E DATA E EMITE UM       *
+001400*                    RELATORIO PAGINADO COM CABECALHO, COLUNAS   *
+001500*                    DE CONTA/DATA/VALOR/SITUACAO E TOTAIS DE    *
+001600*                    PAGINA E DE RELATORIO.                      *
+001700*                                                                *
+001800*    HISTORICO DE ALTERACOES                                    *
+001900*    DATA       AUTOR   DESCRICAO                                *
+002000*    2026-08-09 MAF     VERSAO INICIAL                           *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SPECIAL-NAMES.
+002600     DECIMAL-POINT IS COMMA.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT PAGTO-FILE      ASSIGN TO PAGTOMST
+003000            ORGANIZATION IS INDEXED
+003100            ACCESS MODE IS SEQUENTIAL
+003200            RECORD KEY IS PAGTO-CONTA
+003300            FILE STATUS IS WS-PAGTO-STATUS.
+003400
+003500     SELECT SORT-FILE       ASSIGN TO SORTWK1.
+003600
+003700     SELECT REPORT-FILE     ASSIGN TO RELCONS
+003800            ORGANIZATION IS LINE SEQUENTIAL
+003900            FILE STATUS IS WS-REPORT-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  PAGTO-FILE.
+004400 COPY PAGREC.
+004500
+004600 SD  SORT-FILE.
+004700 01  SORT-REC.
+004800     05  SR-CONTA                PIC X(10).
+004900     05  SR-DATA                 PIC 9(08).
+005000     05  SR-VALOR                PIC S9(07)V99.
+005100     05  SR-FLAG                 PIC X(01).
+005200
+005300 FD  REPORT-FILE
+005400     RECORD CONTAINS 80 CHARACTERS.
+005500 01  REPORT-LINHA                PIC X(80).
+005600
+005700 WORKING-STORAGE SECTION.
+005800 77  WS-PAGTO-STATUS             PIC X(02) VALUE SPACES.
+005900 77  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+006000
+006100 01  WS-PARAMETROS.
+006200     05  WS-CONTA-INICIAL        PIC X(10) VALUE SPACES.
+006300     05  WS-CONTA-FINAL          PIC X(10) VALUE HIGH-VALUES.
+006400     05  WS-DATA-INICIAL         PIC 9(08) VALUE ZERO.
+006500     05  WS-DATA-FINAL           PIC 9(08) VALUE 99999999.
+006600
+006700 77  WS-LINHAS-POR-PAGINA        PIC 9(02) COMP VALUE 40.
+006800 77  WS-LINHAS-NA-PAGINA         PIC 9(02) COMP VALUE ZERO.
+006900 77  WS-NUM-PAGINA               PIC 9(04) COMP VALUE ZERO.
+007000 77  WS-TOTAL-PAGINA             PIC S9(09)V99 VALUE ZERO.
+007100 77  WS-TOTAL-RELATORIO          PIC S9(09)V99 VALUE ZERO.
+007200 77  WS-CONT-SELECIONADOS        PIC 9(07) COMP VALUE ZERO.
+007300
+007400 01  WS-SWITCHES.
+007500     05  WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+007600         88  WS-FIM-PAGTO                   VALUE 'S'.
+007700     05  WS-FIM-SORT-SW          PIC X(01) VALUE 'N'.
+007800         88  WS-FIM-SORT                    VALUE 'S'.
+007900
+008000 01  WS-LINHA-CABEC1             PIC X(80) VALUE
+008100     'RELATORIO DE SITUACAO DE PAGAMENTOS - PAGCONS'.
+008200 01  WS-LINHA-CABEC2             PIC X(80) VALUE
+008300     'CONTA       DATA       VALOR           SITUACAO'.
+008400 01  WS-LINHA-PAGINA             PIC X(80).
+008500
+008600 01  WS-LINHA-DETALHE.
+008700     05  DET-CONTA               PIC X(10).
+008800     05  FILLER                  PIC X(02) VALUE SPACES.
+008900     05  DET-DATA                PIC 9(08).
+009000     05  FILLER                  PIC X(02) VALUE SPACES.
+009100     05  DET-VALOR               PIC -(07)9,99.
+009200     05  FILLER                  PIC X(02) VALUE SPACES.
+009300     05  DET-SITUACAO            PIC X(12).
+009400
+009500 01  WS-LINHA-TOT-PAGINA.
+009600     05  FILLER                  PIC X(21) VALUE
+009700         'TOTAL DA PAGINA....: '.
+009800     05  DET-TOT-PAGINA          PIC -(09)9,99.
+009900
+010000 01  WS-LINHA-TOT-RELATORIO.
+010100     05  FILLER                  PIC X(21) VALUE
+010200         'TOTAL DO RELATORIO.: '.
+010300     05  DET-TOT-RELATORIO       PIC -(09)9,99.
+010400     05  FILLER                  PIC X(10) VALUE SPACES.
+010500     05  FILLER                  PIC X(16) VALUE
+010600         'REGISTROS.....: '.
+010700     05  DET-TOT-REGISTROS       PIC ZZZZ9.
+010800
+010900 PROCEDURE DIVISION.
+011000*----------------------------------------------------------*
+011100* 0000-MAINLINE - PARAGRAFO PRINCIPAL                       *
+011200*----------------------------------------------------------*
+011300 0000-MAINLINE.
+011400     ACCEPT WS-CONTA-INICIAL FROM SYSIN
+011500     ACCEPT WS-CONTA-FINAL FROM SYSIN
+011600     ACCEPT WS-DATA-INICIAL FROM SYSIN
+011700     ACCEPT WS-DATA-FINAL FROM SYSIN
+011800
+011900     SORT SORT-FILE
+012000         ON ASCENDING KEY SR-CONTA SR-DATA
+012100         INPUT PROCEDURE IS 1000-SELECIONAR THRU 1000-EXIT
+012200         OUTPUT PROCEDURE IS 2000-IMPRIMIR THRU 2000-EXIT
+012300
+012400     STOP RUN.
+012500
+012600*----------------------------------------------------------*
+012700* 1000-SELECIONAR - LE O ARQUIVO MESTRE E LIBERA PARA A     *
+012800*                   ORDENACAO AS CONTAS/DATAS DENTRO DA     *
+012900*                   FAIXA INFORMADA                         *
+013000*----------------------------------------------------------*
+013100 1000-SELECIONAR.
+013200     OPEN INPUT PAGTO-FILE
+013300     PERFORM 1900-LER-PROXIMO THRU 1900-EXIT
+013400     PERFORM 1100-AVALIAR-REGISTRO THRU 1100-EXIT
+013500         UNTIL WS-FIM-PAGTO
+013600     CLOSE PAGTO-FILE.
+013700 1000-EXIT.
+013800     EXIT.
+013900
+014000 1100-AVALIAR-REGISTRO.
+014100     IF PAGTO-CONTA >= WS-CONTA-INICIAL
+014200        AND PAGTO-CONTA <= WS-CONTA-FINAL
+014300        AND PAGTO-DATA >= WS-DATA-INICIAL
+014400        AND PAGTO-DATA <= WS-DATA-FINAL
+014500         MOVE PAGTO-CONTA TO SR-CONTA
+014600         MOVE PAGTO-DATA TO SR-DATA
+014700         MOVE PAGTO-VALOR TO SR-VALOR
+014800         MOVE PAGTO-FLAG TO SR-FLAG
+014900         RELEASE SORT-REC
+015000     END-IF
+015100     PERFORM 1900-LER-PROXIMO THRU 1900-EXIT.
+015200 1100-EXIT.
+015300     EXIT.
+015400
+015500 1900-LER-PROXIMO.
+015600     READ PAGTO-FILE
+015700         AT END
+015800             SET WS-FIM-PAGTO TO TRUE
+015900     END-READ.
+016000 1900-EXIT.
+016100     EXIT.
+016200
+016300*----------------------------------------------------------*
+016400* 2000-IMPRIMIR - EMITE O RELATORIO PAGINADO A PARTIR DO    *
+016500*                 RESULTADO ORDENADO                        *
+016600*----------------------------------------------------------*
+016700 2000-IMPRIMIR.
+016800     OPEN OUTPUT REPORT-FILE
+016900     PERFORM 2900-LER-PROXIMO-SORT THRU 2900-EXIT
+017000     PERFORM 2100-IMPRIMIR-LINHA THRU 2100-EXIT
+017100         UNTIL WS-FIM-SORT
+017200     PERFORM 2800-IMPRIMIR-TOTAL-PAGINA THRU 2800-EXIT
+017300     MOVE WS-TOTAL-RELATORIO TO DET-TOT-RELATORIO
+017400     MOVE WS-CONT-SELECIONADOS TO DET-TOT-REGISTROS
+017500     MOVE WS-LINHA-TOT-RELATORIO TO REPORT-LINHA
+017600     WRITE REPORT-LINHA
+017700     CLOSE REPORT-FILE.
+017800 2000-EXIT.
+017900     EXIT.
+018000
+018100 2100-IMPRIMIR-LINHA.
+018200     IF WS-LINHAS-NA-PAGINA = ZERO
+018300         PERFORM 2200-IMPRIMIR-CABECALHO THRU 2200-EXIT
+018400     END-IF
+018500
+018600     ADD 1 TO WS-CONT-SELECIONADOS
+018700     MOVE SR-CONTA TO DET-CONTA
+018800     MOVE SR-DATA TO DET-DATA
+018900     MOVE SR-VALOR TO DET-VALOR
+019000     EVALUATE SR-FLAG
+019100         WHEN 'S' MOVE 'CONFIRMADO' TO DET-SITUACAO
+019200         WHEN 'R' MOVE 'REJEITADO' TO DET-SITUACAO
+019300         WHEN OTHER MOVE 'PENDENTE' TO DET-SITUACAO
+019400     END-EVALUATE
+019500     MOVE WS-LINHA-DETALHE TO REPORT-LINHA
+019600     WRITE REPORT-LINHA
+019700
+019800     ADD SR-VALOR TO WS-TOTAL-PAGINA
+019900     ADD SR-VALOR TO WS-TOTAL-RELATORIO
+020000     ADD 1 TO WS-LINHAS-NA-PAGINA
+020100
+020200     IF WS-LINHAS-NA-PAGINA >= WS-LINHAS-POR-PAGINA
+020300         PERFORM 2800-IMPRIMIR-TOTAL-PAGINA THRU 2800-EXIT
+020400     END-IF
+020500
+020600     PERFORM 2900-LER-PROXIMO-SORT THRU 2900-EXIT.
+020700 2100-EXIT.
+020800     EXIT.
+020900
+021000 2200-IMPRIMIR-CABECALHO.
+021100     ADD 1 TO WS-NUM-PAGINA
+021200     MOVE WS-LINHA-CABEC1 TO REPORT-LINHA
+021300     WRITE REPORT-LINHA
+021400     MOVE WS-LINHA-CABEC2 TO REPORT-LINHA
+021500     WRITE REPORT-LINHA.
+021600 2200-EXIT.
+021700     EXIT.
+021800
+021900 2800-IMPRIMIR-TOTAL-PAGINA.
+022000     IF WS-LINHAS-NA-PAGINA > ZERO
+022100         MOVE WS-TOTAL-PAGINA TO DET-TOT-PAGINA
+022200         MOVE WS-LINHA-TOT-PAGINA TO REPORT-LINHA
+022300         WRITE REPORT-LINHA
+022400     END-IF
+022500     MOVE ZERO TO WS-TOTAL-PAGINA
+022600     MOVE ZERO TO WS-LINHAS-NA-PAGINA.
+022700 2800-EXIT.
+022800     EXIT.
+022900
+023000 2900-LER-PROXIMO-SORT.
+023100     RETURN SORT-FILE
+023200         AT END
+023300             SET WS-FIM-SORT TO TRUE
+023400     END-RETURN.
+023500 2900-EXIT.
+023600     EXIT.
+023700
+023800 END PROGRAM PAGCONS.

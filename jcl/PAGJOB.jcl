@@ -0,0 +1,59 @@
+//PAGJOB   JOB (ACCTNO),'PROC PAGTOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB .........: PAGJOB                                        *
+//*  AUTOR .......: M. A. FERREIRA                                *
+//*  DATA ........: 2026-08-09                                    *
+//*  DESCRICAO ...: CICLO DIARIO DE PAGAMENTOS. ENCADEIA A         *
+//*                 CAPTURA DE CODIGOS (PGEXE002), A CONFIRMACAO   *
+//*                 DE PAGAMENTOS (PROGRAMSET) E A APURACAO DE     *
+//*                 TOTAIS DE CONTROLE (DEMONSTRA). CADA STEP SO   *
+//*                 RODA SE O STEP ANTERIOR TERMINOU COM RC = 0,   *
+//*                 PARA QUE UMA ENTRADA INVALIDA NAO CHEGUE A     *
+//*                 CONFIRMAR PAGAMENTO NENHUM.                    *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=PGEXE002
+//STEPLIB  DD  DSN=PAG.PRODLIB.LOAD,DISP=SHR
+//CODENT   DD  DSN=PAG.DIARIO.CODIGOS,DISP=SHR
+//ARQSAI   DD  DSN=&&CODVALID,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=34,BLKSIZE=0)
+//SYSIN    DD  *
+B
+/*
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  STEP020 SO EXECUTA SE O STEP010 TERMINOU COM RC = 0          *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=PROGRAMSET,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=PAG.PRODLIB.LOAD,DISP=SHR
+//TRANENT  DD  DSN=PAG.DIARIO.TRANSACOES,DISP=SHR
+//         DD  DSN=&&CODVALID,DISP=(OLD,DELETE)
+//NUMENT   DD  DSN=PAG.DIARIO.NUMEROS,DISP=SHR
+//PAGTOMST DD  DSN=PAG.MASTER.PAGTO,DISP=SHR
+//RESTFILE DD  DSN=PAG.CTRL.RESTART,DISP=SHR
+//AUDITLOG DD  DSN=PAG.CTRL.AUDITLOG,DISP=MOD
+//EXCEFILE DD  DSN=&&EXCECAO,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RELEXC   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  STEP030 SO EXECUTA SE O STEP010 TERMINOU COM RC = 0. A       *
+//*  APURACAO DE TOTAIS RODA MESMO QUE O STEP020 TENHA GERADO     *
+//*  EXCECOES (RC = 4), SO NAO RODA SE A ENTRADA FOI INVALIDA.    *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=DEMONSTRA,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=PAG.PRODLIB.LOAD,DISP=SHR
+//TRANDIA  DD  DSN=PAG.DIARIO.LANCAMENTOS,DISP=SHR
+//RELDEMO  DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//

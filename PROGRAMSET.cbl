@@ -1,26 +1,646 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMSET.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-NUM-1                         PIC 99 VALUE 0.
-       77 WS-NUM-2                         PIC 99 VALUE 0.
-
-       01 WS-PAGTO                         PIC X  VALUE 'N'.
-           88 WS-CONFIRM                   VALUE 'S' FALSE 'N'.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.        
-           DISPLAY "ANTES DE SETAR WS-NUM-1: " WS-NUM-1
-           SET WS-NUM-1                    TO 5
-           DISPLAY 'WS-NUM-1: ' WS-NUM-1
-           
-           DISPLAY "ANTES DE SETAR WS-NUM-2: " WS-NUM-2
-           SET WS-NUM-2                    TO WS-NUM-1
-           DISPLAY 'WS-NUM-2: ' WS-NUM-2
-
-           DISPLAY " SITUAÇÃO DO PAGTO ATUAL: " WS-PAGTO
-           SET WS-CONFIRM                   TO TRUE
-           DISPLAY "NOVA SITUAÇÃO DO PAGTO ATUAL: " WS-PAGTO
-
-           STOP RUN.
-       END PROGRAM PROGRAMSET.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PROGRAMSET.
+000300 AUTHOR. M. A. FERREIRA.
+000400 INSTALLATION. DEPTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN. 2024-02-14.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    DESCRICAO ....: MANUTENCAO DE SITUACAO DE PAGAMENTOS.       *
+001000*                    LE UM ARQUIVO DE TRANSACOES E, PARA CADA    *
+001100*                    REGISTRO, INCLUI/CONFIRMA (A), ALTERA A     *
+001200*                    SITUACAO (C) OU CONSULTA (I) UMA CONTA NO   *
+001300*                    ARQUIVO MESTRE INDEXADO DE PAGAMENTOS.      *
+001400*                    TODA CONFIRMACAO OU REJEICAO GERA REGISTRO  *
+001500*                    NO LOG DE AUDITORIA. PAGAMENTOS ACIMA DO    *
+001600*                    LIMITE DE APROVACAO OU JA CONFIRMADOS SAO   *
+001700*                    DESVIADOS PARA O ARQUIVO DE EXCECOES, QUE   *
+001800*                    E IMPRESSO AO FINAL DO PROCESSAMENTO. O     *
+001900*                    PROGRESSO E GRAVADO A CADA N REGISTROS EM   *
+002000*                    UM ARQUIVO DE RESTART, PARA QUE UM RERUN    *
+002100*                    APOS ABEND RETOME DO ULTIMO CHECKPOINT EM   *
+002200*                    VEZ DE REPROCESSAR O ARQUIVO INTEIRO.       *
+002300*                                                                *
+002400*    HISTORICO DE ALTERACOES                                    *
+002500*    DATA       AUTOR   DESCRICAO                                *
+002600*    2024-02-14 MAF     VERSAO INICIAL - SET DE WS-NUM-1/2 E DO  *
+002700*                       FLAG WS-PAGTO EM MEMORIA, SEM PERSISTIR  *
+002800*    2026-08-09 MAF     WS-NUM-1/WS-NUM-2 PASSAM A SER LIDOS DE  *
+002900*                       UM ARQUIVO DE ENTRADA EM LOTE, UM PAR    *
+003000*                       POR REGISTRO, ATE O FIM DO ARQUIVO       *
+003100*    2026-08-09 MAF     INCLUIDO ARQUIVO MESTRE INDEXADO DE      *
+003200*                       PAGAMENTOS (PAGTOMST); CADA CONFIRMACAO  *
+003300*                       GRAVA CONTA, VALOR, DATA E SITUACAO      *
+003400*    2026-08-09 MAF     INCLUIDA VERIFICACAO DE LIMITE DE        *
+003500*                       APROVACAO E DE CONFIRMACAO DUPLICADA;    *
+003600*                       PAGAMENTOS REJEITADOS VAO PARA O         *
+003700*                       ARQUIVO DE EXCECOES COM RELATORIO FINAL  *
+003800*    2026-08-09 MAF     INCLUIDO LOG DE AUDITORIA (ANTES/DEPOIS  *
+003900*                       DO FLAG, VALOR E ORIGEM) PARA TODA       *
+004000*                       CONFIRMACAO OU REJEICAO DE PAGAMENTO     *
+004100*    2026-08-09 MAF     INCLUIDO CHECKPOINT/RESTART: PROGRESSO   *
+004200*                       GRAVADO A CADA WS-CHECKPOINT-INTERVALO   *
+004300*                       REGISTROS PARA PERMITIR RETOMADA         *
+004400*    2026-08-09 MAF     INCLUIDA FUNCAO DE MANUTENCAO COMPLETA   *
+004500*                       (INCLUIR/ALTERAR/CONSULTAR) DIRIGIDA     *
+004600*                       PELO CODIGO DE TRANSACAO DO REGISTRO DE  *
+004700*                       ENTRADA, EM VEZ DE UM UNICO FLAG         *
+004710*    2026-08-09 MAF     O LOTE DE PARES WS-NUM-1/WS-NUM-2 PASSA  *
+004720*                       A TER ARQUIVO E COPYBOOK PROPRIOS        *
+004730*                       (NUMENT/NUMREC), PROCESSADO A PARTE DO   *
+004740*                       ARQUIVO DE TRANSACOES DE PAGAMENTO       *
+004750*    2026-08-09 MAF     CODIGO DE TRANSACAO NAO RECONHECIDO      *
+004760*                       PASSA A GERAR REGISTRO DE EXCECAO E A    *
+004770*                       CONTAR PARA O RETURN-CODE, EM VEZ DE SO  *
+004780*                       APARECER NO CONSOLE                      *
+004800*                                                                *
+004900******************************************************************
+005000 ENVIRONMENT DIVISION.
+005020 CONFIGURATION SECTION.
+005040 SPECIAL-NAMES.
+005060     DECIMAL-POINT IS COMMA.
+005100 INPUT-OUTPUT SECTION.
+005200 FILE-CONTROL.
+005300     SELECT TRANS-FILE      ASSIGN TO TRANENT
+005400            ORGANIZATION IS LINE SEQUENTIAL
+005500            FILE STATUS IS WS-TRANS-STATUS.
+005550
+005560     SELECT NUMPAR-FILE     ASSIGN TO NUMENT
+005570            ORGANIZATION IS LINE SEQUENTIAL
+005580            FILE STATUS IS WS-NUMPAR-STATUS.
+005600
+005700     SELECT PAGTO-FILE      ASSIGN TO PAGTOMST
+005800            ORGANIZATION IS INDEXED
+005900            ACCESS MODE IS DYNAMIC
+006000            RECORD KEY IS PAGTO-CONTA
+006100            FILE STATUS IS WS-PAGTO-STATUS.
+006200
+006300     SELECT RESTART-FILE    ASSIGN TO RESTFILE
+006400            ORGANIZATION IS INDEXED
+006500            ACCESS MODE IS DYNAMIC
+006600            RECORD KEY IS RESTART-CHAVE
+006700            FILE STATUS IS WS-RESTART-STATUS.
+006800
+006900     SELECT AUDIT-FILE      ASSIGN TO AUDITLOG
+007000            ORGANIZATION IS LINE SEQUENTIAL
+007100            FILE STATUS IS WS-AUDIT-STATUS.
+007200
+007300     SELECT EXCEPTION-FILE  ASSIGN TO EXCEFILE
+007400            ORGANIZATION IS LINE SEQUENTIAL
+007500            FILE STATUS IS WS-EXCE-STATUS.
+007600
+007700     SELECT REPORT-FILE     ASSIGN TO RELEXC
+007800            ORGANIZATION IS LINE SEQUENTIAL
+007900            FILE STATUS IS WS-RELEXC-STATUS.
+008000
+008100 DATA DIVISION.
+008200 FILE SECTION.
+008300 FD  TRANS-FILE
+008400     RECORD CONTAINS 34 CHARACTERS.
+008500 COPY TRANREC.
+009000
+009100 FD  NUMPAR-FILE
+009200     RECORD CONTAINS 4 CHARACTERS.
+009250 COPY NUMREC.
+009300
+009400 FD  PAGTO-FILE.
+009500 COPY PAGREC.
+009600
+009700 FD  RESTART-FILE.
+009800 01  RESTART-REC.
+009900     05  RESTART-CHAVE           PIC X(01).
+010000     05  RESTART-CONT-REG        PIC 9(07).
+010100
+010200 FD  AUDIT-FILE
+010300     RECORD CONTAINS 80 CHARACTERS.
+010400 01  AUDIT-REC.
+010500     05  AUDIT-DATA              PIC 9(08).
+010600     05  FILLER                  PIC X(01).
+010700     05  AUDIT-HORA              PIC 9(08).
+010800     05  FILLER                  PIC X(01).
+010900     05  AUDIT-ORIGEM            PIC X(10).
+011000     05  FILLER                  PIC X(01).
+011100     05  AUDIT-CONTA             PIC X(10).
+011200     05  FILLER                  PIC X(01).
+011300     05  AUDIT-VALOR             PIC -(07)9,99.
+011400     05  FILLER                  PIC X(01).
+011500     05  AUDIT-FLAG-ANTES        PIC X(01).
+011600     05  FILLER                  PIC X(01).
+011700     05  AUDIT-FLAG-DEPOIS       PIC X(01).
+011800     05  FILLER                  PIC X(01).
+011900     05  AUDIT-ACAO              PIC X(10).
+012000
+012100 FD  EXCEPTION-FILE
+012200     RECORD CONTAINS 80 CHARACTERS.
+012300 01  EXCEPT-REC.
+012400     05  EXCEPT-CONTA            PIC X(10).
+012500     05  FILLER                  PIC X(02).
+012600     05  EXCEPT-VALOR            PIC -(07)9,99.
+012700     05  FILLER                  PIC X(02).
+012800     05  EXCEPT-DATA             PIC 9(08).
+012900     05  FILLER                  PIC X(02).
+013000     05  EXCEPT-MOTIVO           PIC X(36).
+013100
+013200 FD  REPORT-FILE
+013300     RECORD CONTAINS 80 CHARACTERS.
+013400 01  REPORT-LINHA                PIC X(80).
+013500
+013600 WORKING-STORAGE SECTION.
+013700 COPY WSCOMUM.
+013800
+013900 77  WS-TRANS-STATUS             PIC X(02) VALUE SPACES.
+013950 77  WS-NUMPAR-STATUS            PIC X(02) VALUE SPACES.
+014000 77  WS-PAGTO-STATUS             PIC X(02) VALUE SPACES.
+014100 77  WS-RESTART-STATUS           PIC X(02) VALUE SPACES.
+014200 77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+014300 77  WS-EXCE-STATUS              PIC X(02) VALUE SPACES.
+014400 77  WS-RELEXC-STATUS            PIC X(02) VALUE SPACES.
+014500
+014600 77  WS-LIMITE-APROVACAO         PIC S9(07)V99 VALUE 1000,00.
+014650 77  WS-VALOR-VERIFICAR          PIC S9(07)V99 VALUE ZERO.
+014660 77  WS-VALOR-ABS                PIC 9(07)V99 VALUE ZERO.
+014700
+014800 77  WS-CHECKPOINT-INTERVALO     PIC 9(04) COMP VALUE 100.
+014900 77  WS-CONT-LIDOS               PIC 9(07) COMP VALUE ZERO.
+015000 77  WS-CHECKPOINT-CONT          PIC 9(07) VALUE ZERO.
+015100 77  WS-QUOCIENTE                PIC 9(07) COMP VALUE ZERO.
+015200 77  WS-RESTO                    PIC 9(04) COMP VALUE ZERO.
+015300 77  WS-IDX                      PIC 9(07) COMP VALUE ZERO.
+015400
+015500 77  WS-PAGTO-ANTES              PIC X(01) VALUE 'N'.
+015600 77  WS-AUDIT-ACAO               PIC X(10) VALUE SPACES.
+015700 77  WS-MOTIVO                   PIC X(36) VALUE SPACES.
+015800 77  WS-CONT-EXCECAO             PIC 9(05) COMP VALUE ZERO.
+015900
+016000 01  WS-SWITCHES.
+016100     05  WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+016200         88  WS-FIM-TRANS                   VALUE 'S'.
+016300     05  WS-FIM-EXCECAO-SW       PIC X(01) VALUE 'N'.
+016400         88  WS-FIM-EXCECAO                 VALUE 'S'.
+016500     05  WS-CONTA-ENCONTRADA-SW  PIC X(01) VALUE 'N'.
+016600         88  WS-CONTA-OK                    VALUE 'S'.
+016700     05  WS-REJEITADO-SW         PIC X(01) VALUE 'N'.
+016800         88  WS-REJEITADO                   VALUE 'S'.
+016900     05  WS-RESTART-ACHADO-SW    PIC X(01) VALUE 'N'.
+017000         88  WS-TEM-RESTART                 VALUE 'S'.
+017050     05  WS-FIM-NUMPAR-SW        PIC X(01) VALUE 'N'.
+017060         88  WS-FIM-NUMPAR                  VALUE 'S'.
+017100
+017200 01  WS-LINHA-CABEC-EXC1         PIC X(80) VALUE
+017300     'RELATORIO DE EXCECOES DE PAGAMENTO - PROGRAMSET'.
+017400 01  WS-LINHA-CABEC-EXC2         PIC X(80) VALUE
+017500     'CONTA       VALOR         DATA       MOTIVO'.
+017600
+017700 01  WS-LINHA-DET-EXC.
+017800     05  DET-EXC-CONTA           PIC X(10).
+017900     05  FILLER                  PIC X(02) VALUE SPACES.
+018000     05  DET-EXC-VALOR           PIC -(07)9,99.
+018100     05  FILLER                  PIC X(02) VALUE SPACES.
+018200     05  DET-EXC-DATA            PIC 9(08).
+018300     05  FILLER                  PIC X(02) VALUE SPACES.
+018400     05  DET-EXC-MOTIVO          PIC X(36).
+018500
+018600 01  WS-LINHA-TOTAL-EXC.
+018700     05  FILLER                  PIC X(20) VALUE
+018800         'TOTAL DE EXCECOES: '.
+018900     05  DET-TOTAL-EXC           PIC ZZZZ9.
+019000
+019100 PROCEDURE DIVISION.
+019200*----------------------------------------------------------*
+019300* 0000-MAINLINE - PARAGRAFO PRINCIPAL                       *
+019400*----------------------------------------------------------*
+019500 0000-MAINLINE.
+019600     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+019650     PERFORM 1500-PROCESSAR-NUMPAR THRU 1500-EXIT
+019700     PERFORM 2000-PROCESSAR THRU 2000-EXIT
+019800         UNTIL WS-FIM-TRANS
+019900     PERFORM 8000-FINALIZAR THRU 8000-EXIT
+020000     STOP RUN.
+020100
+020200*----------------------------------------------------------*
+020300* 1000-INICIALIZAR - ABRE OS ARQUIVOS, LOCALIZA O ULTIMO    *
+020400*                    CHECKPOINT E REPOSICIONA A ENTRADA     *
+020500*----------------------------------------------------------*
+020600 1000-INICIALIZAR.
+020700     OPEN INPUT TRANS-FILE
+020800     PERFORM 1010-ABRIR-PAGTO THRU 1010-EXIT
+020900     PERFORM 1020-ABRIR-RESTART THRU 1020-EXIT
+021000     PERFORM 1030-ABRIR-AUDITORIA THRU 1030-EXIT
+021100     OPEN OUTPUT EXCEPTION-FILE
+021200     PERFORM 1040-LER-RESTART THRU 1040-EXIT
+021300     IF WS-TEM-RESTART
+021400         PERFORM 1100-REPOSICIONAR THRU 1100-EXIT
+021500     END-IF
+021600     PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+021700 1000-EXIT.
+021800     EXIT.
+021900
+022000 1010-ABRIR-PAGTO.
+022100     OPEN I-O PAGTO-FILE
+022200     IF WS-PAGTO-STATUS = '35'
+022300         OPEN OUTPUT PAGTO-FILE
+022400         CLOSE PAGTO-FILE
+022500         OPEN I-O PAGTO-FILE
+022600     END-IF.
+022700 1010-EXIT.
+022800     EXIT.
+022900
+023000 1020-ABRIR-RESTART.
+023100     OPEN I-O RESTART-FILE
+023200     IF WS-RESTART-STATUS = '35'
+023300         OPEN OUTPUT RESTART-FILE
+023400         CLOSE RESTART-FILE
+023500         OPEN I-O RESTART-FILE
+023600     END-IF.
+023700 1020-EXIT.
+023800     EXIT.
+023900
+024000 1030-ABRIR-AUDITORIA.
+024100     OPEN EXTEND AUDIT-FILE
+024200     IF WS-AUDIT-STATUS = '35'
+024300         OPEN OUTPUT AUDIT-FILE
+024400     END-IF.
+024500 1030-EXIT.
+024600     EXIT.
+024700
+024800 1040-LER-RESTART.
+024900     MOVE '1' TO RESTART-CHAVE
+025000     READ RESTART-FILE KEY IS RESTART-CHAVE
+025100         INVALID KEY
+025200             MOVE ZERO TO WS-CHECKPOINT-CONT
+025300             MOVE ZERO TO RESTART-CONT-REG
+025400             WRITE RESTART-REC
+025500         NOT INVALID KEY
+025600             MOVE RESTART-CONT-REG TO WS-CHECKPOINT-CONT
+025700             IF WS-CHECKPOINT-CONT > ZERO
+025800                 SET WS-TEM-RESTART TO TRUE
+025900             END-IF
+026000     END-READ.
+026100 1040-EXIT.
+026200     EXIT.
+026300
+026400*----------------------------------------------------------*
+026500* 1100-REPOSICIONAR - DESCARTA OS REGISTROS JA PROCESSADOS  *
+026600*                     ANTES DO ULTIMO CHECKPOINT            *
+026700*----------------------------------------------------------*
+026800 1100-REPOSICIONAR.
+026900     DISPLAY 'RETOMANDO A PARTIR DO REGISTRO: '
+027000         WS-CHECKPOINT-CONT
+027100     MOVE WS-CHECKPOINT-CONT TO WS-CONT-LIDOS
+027200     PERFORM 1110-DESCARTAR-REGISTRO THRU 1110-EXIT
+027300         VARYING WS-IDX FROM 1 BY 1
+027400         UNTIL WS-IDX > WS-CHECKPOINT-CONT
+027500            OR WS-FIM-TRANS.
+027600 1100-EXIT.
+027700     EXIT.
+027800
+027900 1110-DESCARTAR-REGISTRO.
+028000     READ TRANS-FILE
+028100         AT END
+028200             SET WS-FIM-TRANS TO TRUE
+028300     END-READ.
+028400 1110-EXIT.
+028500     EXIT.
+028510
+028520*----------------------------------------------------------*
+028530* 1500-PROCESSAR-NUMPAR - LOTE INDEPENDENTE DE PARES        *
+028540*                         WS-NUM-1/WS-NUM-2, UM PAR POR     *
+028550*                         REGISTRO, ATE O FIM DO ARQUIVO     *
+028560*----------------------------------------------------------*
+028570 1500-PROCESSAR-NUMPAR.
+028580     OPEN INPUT NUMPAR-FILE
+028590     PERFORM 1510-LER-NUMPAR THRU 1510-EXIT
+028592     PERFORM 1520-TRATAR-NUMPAR THRU 1520-EXIT
+028594         UNTIL WS-FIM-NUMPAR
+028596     CLOSE NUMPAR-FILE.
+028598 1500-EXIT.
+028599     EXIT.
+028600
+028610 1510-LER-NUMPAR.
+028620     READ NUMPAR-FILE
+028630         AT END
+028640             SET WS-FIM-NUMPAR TO TRUE
+028650     END-READ.
+028660 1510-EXIT.
+028670     EXIT.
+028680
+028682 1520-TRATAR-NUMPAR.
+028684     PERFORM 2100-NUM-DEMO THRU 2100-EXIT
+028686     PERFORM 1510-LER-NUMPAR THRU 1510-EXIT.
+028688 1520-EXIT.
+028690     EXIT.
+028692
+028700*----------------------------------------------------------*
+028800* 2000-PROCESSAR - TRATA O REGISTRO DE TRANSACAO CORRENTE   *
+028900*----------------------------------------------------------*
+029000 2000-PROCESSAR.
+029100     ADD 1 TO WS-CONT-LIDOS
+029300     EVALUATE TRANS-CODIGO
+029400         WHEN 'A'
+029500             PERFORM 3000-INCLUIR-PAGTO THRU 3000-EXIT
+029600         WHEN 'C'
+029700             PERFORM 4000-ALTERAR-STATUS THRU 4000-EXIT
+029800         WHEN 'I'
+029900             PERFORM 5000-CONSULTAR-CONTA THRU 5000-EXIT
+030000         WHEN OTHER
+030100             DISPLAY 'CODIGO DE TRANSACAO INVALIDO: '
+030200                 TRANS-CODIGO
+030210             MOVE ZERO TO WS-VALOR-VERIFICAR
+030220             MOVE 'CODIGO DE TRANSACAO INVALIDO' TO WS-MOTIVO
+030230             PERFORM 6500-GRAVAR-EXCECAO THRU 6500-EXIT
+030300     END-EVALUATE
+030400     PERFORM 7000-VERIFICAR-CHECKPOINT THRU 7000-EXIT
+030500     PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+030600 2000-EXIT.
+030700     EXIT.
+030800
+030900*----------------------------------------------------------*
+031000* 2100-NUM-DEMO - PAR NUM-1/NUM-2 DO REGISTRO DE LOTE        *
+031100*----------------------------------------------------------*
+031200 2100-NUM-DEMO.
+031300     DISPLAY "ANTES DE SETAR WS-NUM-1: " WS-COM-NUM-1
+031400     MOVE NUMPAR-NUM-1 TO WS-COM-NUM-1
+031500     DISPLAY 'WS-NUM-1: ' WS-COM-NUM-1
+031600
+031700     DISPLAY "ANTES DE SETAR WS-NUM-2: " WS-COM-NUM-2
+031800     MOVE NUMPAR-NUM-2 TO WS-COM-NUM-2
+031900     DISPLAY 'WS-NUM-2: ' WS-COM-NUM-2.
+032000 2100-EXIT.
+032100     EXIT.
+032200
+032300*----------------------------------------------------------*
+032400* 3000-INCLUIR-PAGTO - INCLUI/CONFIRMA UM PAGAMENTO,        *
+032500*                      APLICANDO O LIMITE DE APROVACAO E    *
+032600*                      A VERIFICACAO DE CONFIRMACAO DUPLA   *
+032700*----------------------------------------------------------*
+032800 3000-INCLUIR-PAGTO.
+032900     MOVE TRANS-CONTA TO PAGTO-CONTA
+033000     READ PAGTO-FILE KEY IS PAGTO-CONTA
+033100         INVALID KEY
+033200             MOVE 'N' TO WS-CONTA-ENCONTRADA-SW
+033300         NOT INVALID KEY
+033400             SET WS-CONTA-OK TO TRUE
+033500     END-READ
+033600
+033700     IF WS-CONTA-OK
+033800         MOVE PAGTO-FLAG TO WS-PAGTO-ANTES
+033900     ELSE
+034000         MOVE 'N' TO WS-PAGTO-ANTES
+034100     END-IF
+034200
+034300     MOVE TRANS-VALOR TO WS-VALOR-VERIFICAR
+034350     PERFORM 3050-VERIFICAR-LIMITE THRU 3050-EXIT
+035600
+035700     MOVE TRANS-CONTA TO PAGTO-CONTA
+035800     MOVE TRANS-VALOR TO PAGTO-VALOR
+035900     MOVE TRANS-DATA  TO PAGTO-DATA
+035950     MOVE TRANS-REFERENCIA TO PAGTO-REFERENCIA
+036000     DISPLAY " SITUACAO DO PAGTO ATUAL: " WS-PAGTO-ANTES
+036100
+036200     IF WS-REJEITADO
+036300         MOVE 'R' TO PAGTO-FLAG
+036400     ELSE
+036500         SET WS-COM-CONFIRM TO TRUE
+036600         MOVE WS-COM-PAGTO TO PAGTO-FLAG
+036700     END-IF
+036800
+036900     DISPLAY "NOVA SITUACAO DO PAGTO ATUAL: " PAGTO-FLAG
+037100
+037200     IF WS-CONTA-OK
+037300         REWRITE PAGTO-REC
+037400     ELSE
+037500         WRITE PAGTO-REC
+037600     END-IF
+037700
+037800     IF WS-REJEITADO
+037900         MOVE 'REJEITADO' TO WS-AUDIT-ACAO
+038000         PERFORM 6500-GRAVAR-EXCECAO THRU 6500-EXIT
+038100     ELSE
+038200         MOVE 'CONFIRMADO' TO WS-AUDIT-ACAO
+038300     END-IF
+038400     PERFORM 6000-GRAVAR-AUDITORIA THRU 6000-EXIT.
+038500 3000-EXIT.
+038600     EXIT.
+038700
+038710*----------------------------------------------------------*
+038720* 3050-VERIFICAR-LIMITE - APLICA A CONFIRMACAO DUPLA E O     *
+038730*                         LIMITE DE APROVACAO (PELO VALOR    *
+038740*                         ABSOLUTO) SOBRE WS-VALOR-VERIFICAR *
+038750*----------------------------------------------------------*
+038760 3050-VERIFICAR-LIMITE.
+038770     MOVE 'N' TO WS-REJEITADO-SW
+038780     MOVE SPACES TO WS-MOTIVO
+038790
+038800     IF WS-VALOR-VERIFICAR < ZERO
+038810         COMPUTE WS-VALOR-ABS = WS-VALOR-VERIFICAR * -1
+038820     ELSE
+038830         MOVE WS-VALOR-VERIFICAR TO WS-VALOR-ABS
+038840     END-IF
+038850
+038860     IF WS-CONTA-OK AND PAGTO-CONFIRMADO
+038870         SET WS-REJEITADO TO TRUE
+038880         MOVE 'PAGAMENTO JA CONFIRMADO' TO WS-MOTIVO
+038890     ELSE
+038900         IF WS-VALOR-ABS > WS-LIMITE-APROVACAO
+038910             SET WS-REJEITADO TO TRUE
+038920             MOVE 'VALOR ACIMA DO LIMITE DE APROVACAO'
+038930                 TO WS-MOTIVO
+038940         END-IF
+038950     END-IF.
+038960 3050-EXIT.
+038970     EXIT.
+038980
+038990*----------------------------------------------------------*
+038992* 4000-ALTERAR-STATUS - ALTERA A SITUACAO DE UMA CONTA JA   *
+038994*                       CADASTRADA NO ARQUIVO MESTRE        *
+038996*----------------------------------------------------------*
+039200 4000-ALTERAR-STATUS.
+039210     MOVE ZERO TO WS-VALOR-VERIFICAR
+039300     MOVE TRANS-CONTA TO PAGTO-CONTA
+039400     READ PAGTO-FILE KEY IS PAGTO-CONTA
+039500         INVALID KEY
+039600             MOVE 'N' TO WS-CONTA-ENCONTRADA-SW
+039700         NOT INVALID KEY
+039800             SET WS-CONTA-OK TO TRUE
+039900     END-READ
+040000
+040100     IF WS-CONTA-OK
+040200         MOVE PAGTO-FLAG TO WS-PAGTO-ANTES
+040205         MOVE PAGTO-VALOR TO WS-VALOR-VERIFICAR
+040210         IF TRANS-NOVO-FLAG = 'S'
+040230             PERFORM 3050-VERIFICAR-LIMITE THRU 3050-EXIT
+040240         ELSE
+040250             MOVE 'N' TO WS-REJEITADO-SW
+040260             MOVE SPACES TO WS-MOTIVO
+040270         END-IF
+040280
+040290         IF WS-REJEITADO
+040300             MOVE 'REJEITADO' TO WS-AUDIT-ACAO
+040305             PERFORM 6500-GRAVAR-EXCECAO THRU 6500-EXIT
+040310         ELSE
+040320             MOVE TRANS-NOVO-FLAG TO PAGTO-FLAG
+040330             REWRITE PAGTO-REC
+040340             MOVE 'ALTERADO' TO WS-AUDIT-ACAO
+040360         END-IF
+040365         PERFORM 6000-GRAVAR-AUDITORIA THRU 6000-EXIT
+040700     ELSE
+040710         MOVE SPACES TO WS-PAGTO-ANTES
+040720         MOVE SPACES TO PAGTO-FLAG
+040800         MOVE 'CONTA NAO ENCONTRADA PARA ALTERACAO'
+040900             TO WS-MOTIVO
+040950         MOVE 'REJEITADO' TO WS-AUDIT-ACAO
+041000         PERFORM 6500-GRAVAR-EXCECAO THRU 6500-EXIT
+041050         PERFORM 6000-GRAVAR-AUDITORIA THRU 6000-EXIT
+041100     END-IF.
+041200 4000-EXIT.
+041300     EXIT.
+041400
+041500*----------------------------------------------------------*
+041600* 5000-CONSULTAR-CONTA - CONSULTA A SITUACAO DE UMA CONTA   *
+041700*----------------------------------------------------------*
+041800 5000-CONSULTAR-CONTA.
+041900     MOVE TRANS-CONTA TO PAGTO-CONTA
+042000     READ PAGTO-FILE KEY IS PAGTO-CONTA
+042100         INVALID KEY
+042200             DISPLAY 'CONSULTA - CONTA NAO ENCONTRADA: '
+042300                 TRANS-CONTA
+042400         NOT INVALID KEY
+042500             DISPLAY 'CONSULTA - CONTA: ' PAGTO-CONTA
+042600                 ' VALOR: ' PAGTO-VALOR
+042700                 ' DATA: ' PAGTO-DATA
+042800                 ' SITUACAO: ' PAGTO-FLAG
+042900     END-READ.
+043000 5000-EXIT.
+043100     EXIT.
+043200
+043300*----------------------------------------------------------*
+043400* 6000-GRAVAR-AUDITORIA - GRAVA UM REGISTRO DE AUDITORIA    *
+043500*                         COM O ANTES/DEPOIS DO FLAG        *
+043600*----------------------------------------------------------*
+043700 6000-GRAVAR-AUDITORIA.
+043800     ACCEPT AUDIT-DATA FROM DATE YYYYMMDD
+043900     ACCEPT AUDIT-HORA FROM TIME
+044000     MOVE 'PROGRAMSET' TO AUDIT-ORIGEM
+044100     MOVE TRANS-CONTA TO AUDIT-CONTA
+044200     MOVE WS-VALOR-VERIFICAR TO AUDIT-VALOR
+044300     MOVE WS-PAGTO-ANTES TO AUDIT-FLAG-ANTES
+044400     MOVE PAGTO-FLAG TO AUDIT-FLAG-DEPOIS
+044500     MOVE WS-AUDIT-ACAO TO AUDIT-ACAO
+044600     WRITE AUDIT-REC.
+044700 6000-EXIT.
+044800     EXIT.
+044900
+045000*----------------------------------------------------------*
+045100* 6500-GRAVAR-EXCECAO - GRAVA UM REGISTRO NO ARQUIVO DE     *
+045200*                       EXCECOES                            *
+045300*----------------------------------------------------------*
+045400 6500-GRAVAR-EXCECAO.
+045500     ADD 1 TO WS-CONT-EXCECAO
+045600     MOVE TRANS-CONTA TO EXCEPT-CONTA
+045700     MOVE WS-VALOR-VERIFICAR TO EXCEPT-VALOR
+045800     MOVE TRANS-DATA TO EXCEPT-DATA
+045900     MOVE WS-MOTIVO TO EXCEPT-MOTIVO
+046000     WRITE EXCEPT-REC.
+046100 6500-EXIT.
+046200     EXIT.
+046300
+046400*----------------------------------------------------------*
+046500* 7000-VERIFICAR-CHECKPOINT - GRAVA O PROGRESSO A CADA      *
+046600*                             WS-CHECKPOINT-INTERVALO       *
+046700*                             REGISTROS LIDOS               *
+046800*----------------------------------------------------------*
+046900 7000-VERIFICAR-CHECKPOINT.
+047000     DIVIDE WS-CONT-LIDOS BY WS-CHECKPOINT-INTERVALO
+047100         GIVING WS-QUOCIENTE REMAINDER WS-RESTO
+047200     IF WS-RESTO = ZERO
+047300         PERFORM 7100-GRAVAR-CHECKPOINT THRU 7100-EXIT
+047400     END-IF.
+047500 7000-EXIT.
+047600     EXIT.
+047700
+047800 7100-GRAVAR-CHECKPOINT.
+047900     MOVE '1' TO RESTART-CHAVE
+048000     MOVE WS-CONT-LIDOS TO RESTART-CONT-REG
+048100     REWRITE RESTART-REC.
+048200 7100-EXIT.
+048300     EXIT.
+048400
+048500*----------------------------------------------------------*
+048600* 2900-LER-PROXIMO - LE A PROXIMA TRANSACAO DO ARQUIVO      *
+048700*----------------------------------------------------------*
+048800 2900-LER-PROXIMO.
+048900     READ TRANS-FILE
+049000         AT END
+049100             SET WS-FIM-TRANS TO TRUE
+049200     END-READ.
+049300 2900-EXIT.
+049400     EXIT.
+049500
+049600*----------------------------------------------------------*
+049700* 8000-FINALIZAR - ZERA O CHECKPOINT (RUN COMPLETO COM      *
+049800*                  SUCESSO) E IMPRIME O RELATORIO DE        *
+049900*                  EXCECOES                                 *
+050000*----------------------------------------------------------*
+050100 8000-FINALIZAR.
+050200     MOVE '1' TO RESTART-CHAVE
+050300     MOVE ZERO TO RESTART-CONT-REG
+050400     REWRITE RESTART-REC
+050500
+050600     CLOSE TRANS-FILE
+050700     CLOSE PAGTO-FILE
+050800     CLOSE RESTART-FILE
+050900     CLOSE AUDIT-FILE
+051000     CLOSE EXCEPTION-FILE
+051100
+051150     IF WS-CONT-EXCECAO > ZERO
+051160         MOVE 4 TO RETURN-CODE
+051170     END-IF
+051200     PERFORM 8100-IMPRIMIR-EXCECOES THRU 8100-EXIT.
+051300 8000-EXIT.
+051400     EXIT.
+051500
+051600*----------------------------------------------------------*
+051700* 8100-IMPRIMIR-EXCECOES - RELE O ARQUIVO DE EXCECOES E     *
+051800*                          EMITE O RELATORIO IMPRESSO       *
+051900*----------------------------------------------------------*
+052000 8100-IMPRIMIR-EXCECOES.
+052100     OPEN INPUT EXCEPTION-FILE
+052200     OPEN OUTPUT REPORT-FILE
+052300     MOVE WS-LINHA-CABEC-EXC1 TO REPORT-LINHA
+052400     WRITE REPORT-LINHA
+052500     MOVE WS-LINHA-CABEC-EXC2 TO REPORT-LINHA
+052600     WRITE REPORT-LINHA
+052700
+052800     PERFORM 8900-LER-PROXIMA-EXCECAO THRU 8900-EXIT
+052900     PERFORM 8200-IMPRIMIR-LINHA THRU 8200-EXIT
+053000         UNTIL WS-FIM-EXCECAO
+053100
+053200     MOVE WS-CONT-EXCECAO TO DET-TOTAL-EXC
+053300     MOVE WS-LINHA-TOTAL-EXC TO REPORT-LINHA
+053400     WRITE REPORT-LINHA
+053500
+053600     CLOSE EXCEPTION-FILE
+053700     CLOSE REPORT-FILE.
+053800 8100-EXIT.
+053900     EXIT.
+054000
+054100 8200-IMPRIMIR-LINHA.
+054200     MOVE EXCEPT-CONTA TO DET-EXC-CONTA
+054300     MOVE EXCEPT-VALOR TO DET-EXC-VALOR
+054400     MOVE EXCEPT-DATA TO DET-EXC-DATA
+054500     MOVE EXCEPT-MOTIVO TO DET-EXC-MOTIVO
+054600     MOVE WS-LINHA-DET-EXC TO REPORT-LINHA
+054700     WRITE REPORT-LINHA
+054800     PERFORM 8900-LER-PROXIMA-EXCECAO THRU 8900-EXIT.
+054900 8200-EXIT.
+055000     EXIT.
+055100
+055200 8900-LER-PROXIMA-EXCECAO.
+055300     READ EXCEPTION-FILE
+055400         AT END
+055500             SET WS-FIM-EXCECAO TO TRUE
+055600     END-READ.
+055700 8900-EXIT.
+055800     EXIT.
+055900
+056000 END PROGRAM PROGRAMSET.

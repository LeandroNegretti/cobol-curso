@@ -0,0 +1,242 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PGFECHA.
+000300 AUTHOR. M. A. FERREIRA.
+000400 INSTALLATION. DEPTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    DESCRICAO ....: FECHAMENTO MENSAL. TRAZ O SALDO FINAL DO    *
+001000*                    PERIODO ANTERIOR (GRAVADO NO ARQUIVO        *
+001100*                    SALDOANT PELA EXECUCAO ANTERIOR DESTE       *
+001200*                    PROGRAMA) COMO SALDO DE ABERTURA, SOMA EM   *
+001300*                    CIMA A MOVIMENTACAO DO PERIODO CORRENTE     *
+001400*                    (PAGAMENTOS CONFIRMADOS NO ARQUIVO MESTRE   *
+001500*                    PAGTOMST DENTRO DO INTERVALO DE DATAS       *
+001600*                    INFORMADO) E EMITE UM RELATORIO DE          *
+001700*                    RECONCILIACAO COM SALDO DE ABERTURA,        *
+001800*                    MOVIMENTACAO DO PERIODO E SALDO DE          *
+001900*                    FECHAMENTO, CONFERINDO O RESULTADO CONTRA   *
+002000*                    UM TOTAL DE CONTROLE INFORMADO             *
+002100*                    INDEPENDENTEMENTE.                          *
+002200*                                                                *
+002300*    HISTORICO DE ALTERACOES                                    *
+002400*    DATA       AUTOR   DESCRICAO                                *
+002500*    2026-08-09 MAF     VERSAO INICIAL                           *
+002600*                                                                *
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SPECIAL-NAMES.
+003100     DECIMAL-POINT IS COMMA.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT PAGTO-FILE      ASSIGN TO PAGTOMST
+003500            ORGANIZATION IS INDEXED
+003600            ACCESS MODE IS SEQUENTIAL
+003700            RECORD KEY IS PAGTO-CONTA
+003800            FILE STATUS IS WS-PAGTO-STATUS.
+003900
+004000     SELECT SALDO-FILE      ASSIGN TO SALDOANT
+004100            ORGANIZATION IS INDEXED
+004200            ACCESS MODE IS DYNAMIC
+004300            RECORD KEY IS SALDO-CHAVE
+004400            FILE STATUS IS WS-SALDO-STATUS.
+004500
+004600     SELECT REPORT-FILE     ASSIGN TO RELFECHA
+004700            ORGANIZATION IS LINE SEQUENTIAL
+004800            FILE STATUS IS WS-REPORT-STATUS.
+004900
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  PAGTO-FILE.
+005300 COPY PAGREC.
+005400
+005500 FD  SALDO-FILE.
+005600 01  SALDO-REC.
+005700     05  SALDO-CHAVE             PIC X(01).
+005800     05  SALDO-FECHAMENTO        PIC S9(09)V99.
+005900
+006000 FD  REPORT-FILE
+006100     RECORD CONTAINS 80 CHARACTERS.
+006200 01  REPORT-LINHA                PIC X(80).
+006300
+006400 WORKING-STORAGE SECTION.
+006500 77  WS-PAGTO-STATUS             PIC X(02) VALUE SPACES.
+006600 77  WS-SALDO-STATUS             PIC X(02) VALUE SPACES.
+006700 77  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+006800
+006900 77  WS-DATA-INICIAL             PIC 9(08) VALUE ZERO.
+007000 77  WS-DATA-FINAL               PIC 9(08) VALUE ZERO.
+007100 77  WS-CONTROLE-EXTERNO         PIC S9(09)V99 VALUE ZERO.
+007200
+007300 77  WS-SALDO-ABERTURA           PIC S9(09)V99 VALUE ZERO.
+007400 77  WS-MOVIMENTO-PERIODO        PIC S9(09)V99 VALUE ZERO.
+007500 77  WS-SALDO-FECHAMENTO         PIC S9(09)V99 VALUE ZERO.
+007600 77  WS-DIFERENCA                PIC S9(09)V99 VALUE ZERO.
+007700
+007800 01  WS-SWITCHES.
+007900     05  WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+008000         88  WS-FIM-PAGTO                   VALUE 'S'.
+008100     05  WS-SALDO-ACHADO-SW      PIC X(01) VALUE 'N'.
+008200         88  WS-SALDO-ACHADO                VALUE 'S'.
+008300     05  WS-CONFERE-SW           PIC X(01) VALUE 'S'.
+008400         88  WS-CONFERE                     VALUE 'S'.
+008500
+008600 01  WS-LINHA-CABEC              PIC X(80) VALUE
+008700     'RELATORIO DE FECHAMENTO MENSAL - PGFECHA'.
+008800
+008900 01  WS-LINHA-ABERTURA.
+009000     05  FILLER                  PIC X(21) VALUE
+009100         'SALDO DE ABERTURA..: '.
+009200     05  DET-ABERTURA            PIC -(09)9,99.
+009300
+009400 01  WS-LINHA-MOVIMENTO.
+009500     05  FILLER                  PIC X(22) VALUE
+009600         'MOVIMENTO DO PERIODO: '.
+009700     05  DET-MOVIMENTO           PIC -(09)9,99.
+009800
+009900 01  WS-LINHA-FECHAMENTO.
+010000     05  FILLER                  PIC X(21) VALUE
+010100         'SALDO DE FECHAMENTO: '.
+010200     05  DET-FECHAMENTO          PIC -(09)9,99.
+010300
+010400 01  WS-LINHA-CONTROLE.
+010500     05  FILLER                  PIC X(21) VALUE
+010600         'TOTAL DE CONTROLE..: '.
+010700     05  DET-CONTROLE            PIC -(09)9,99.
+010800
+010900 01  WS-LINHA-SITUACAO           PIC X(80).
+011000
+011100 PROCEDURE DIVISION.
+011200*----------------------------------------------------------*
+011300* 0000-MAINLINE - PARAGRAFO PRINCIPAL                       *
+011400*----------------------------------------------------------*
+011500 0000-MAINLINE.
+011600     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+011700     PERFORM 2000-PROCESSAR THRU 2000-EXIT
+011800         UNTIL WS-FIM-PAGTO
+011900     PERFORM 8000-FINALIZAR THRU 8000-EXIT
+012000     STOP RUN.
+012100
+012200*----------------------------------------------------------*
+012300* 1000-INICIALIZAR - ACEITA OS PARAMETROS DO FECHAMENTO,    *
+012400*                    RECUPERA O SALDO ANTERIOR E ABRE OS    *
+012500*                    ARQUIVOS                               *
+012600*----------------------------------------------------------*
+012700 1000-INICIALIZAR.
+012800     ACCEPT WS-DATA-INICIAL FROM SYSIN
+012900     ACCEPT WS-DATA-FINAL FROM SYSIN
+013000     ACCEPT WS-CONTROLE-EXTERNO FROM SYSIN
+013100
+013200     OPEN I-O SALDO-FILE
+013300     IF WS-SALDO-STATUS = '35'
+013400         OPEN OUTPUT SALDO-FILE
+013500         CLOSE SALDO-FILE
+013600         OPEN I-O SALDO-FILE
+013700     END-IF
+013800
+013900     MOVE '1' TO SALDO-CHAVE
+014000     READ SALDO-FILE KEY IS SALDO-CHAVE
+014100         INVALID KEY
+014200             MOVE ZERO TO WS-SALDO-ABERTURA
+014300         NOT INVALID KEY
+014400             MOVE SALDO-FECHAMENTO TO WS-SALDO-ABERTURA
+014450             SET WS-SALDO-ACHADO TO TRUE
+014500     END-READ
+014600
+014700     OPEN INPUT PAGTO-FILE
+014800     OPEN OUTPUT REPORT-FILE
+014900     PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+015000 1000-EXIT.
+015100     EXIT.
+015200
+015300*----------------------------------------------------------*
+015400* 2000-PROCESSAR - ACUMULA OS PAGAMENTOS CONFIRMADOS DENTRO *
+015500*                  DO PERIODO INFORMADO                     *
+015600*----------------------------------------------------------*
+015700 2000-PROCESSAR.
+015800     IF PAGTO-CONFIRMADO
+015900        AND PAGTO-DATA >= WS-DATA-INICIAL
+016000        AND PAGTO-DATA <= WS-DATA-FINAL
+016100         COMPUTE WS-MOVIMENTO-PERIODO =
+016200             WS-MOVIMENTO-PERIODO + PAGTO-VALOR
+016300     END-IF
+016400     PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+016500 2000-EXIT.
+016600     EXIT.
+016700
+016800 2900-LER-PROXIMO.
+016900     READ PAGTO-FILE
+017000         AT END
+017100             SET WS-FIM-PAGTO TO TRUE
+017200     END-READ.
+017300 2900-EXIT.
+017400     EXIT.
+017500
+017600*----------------------------------------------------------*
+017700* 8000-FINALIZAR - APURA O SALDO DE FECHAMENTO, CONFERE     *
+017800*                  CONTRA O TOTAL DE CONTROLE, GRAVA O      *
+017900*                  NOVO SALDO E EMITE O RELATORIO           *
+018000*----------------------------------------------------------*
+018100 8000-FINALIZAR.
+018200     COMPUTE WS-SALDO-FECHAMENTO =
+018300         WS-SALDO-ABERTURA + WS-MOVIMENTO-PERIODO
+018400
+018500     COMPUTE WS-DIFERENCA =
+018600         WS-SALDO-FECHAMENTO - WS-CONTROLE-EXTERNO
+018700
+018800     IF WS-DIFERENCA NOT = ZERO
+018900         MOVE 'N' TO WS-CONFERE-SW
+018950         MOVE 4 TO RETURN-CODE
+019000     END-IF
+019100
+019200     MOVE '1' TO SALDO-CHAVE
+019300     MOVE WS-SALDO-FECHAMENTO TO SALDO-FECHAMENTO
+019350     IF WS-SALDO-ACHADO
+019360         REWRITE SALDO-REC
+019370     ELSE
+019380         WRITE SALDO-REC
+019390     END-IF
+019500
+019600     PERFORM 8100-IMPRIMIR-RELATORIO THRU 8100-EXIT
+019700
+019800     CLOSE PAGTO-FILE
+019900     CLOSE SALDO-FILE
+020000     CLOSE REPORT-FILE.
+020100 8000-EXIT.
+020200     EXIT.
+020300
+020400 8100-IMPRIMIR-RELATORIO.
+020500     MOVE WS-LINHA-CABEC TO REPORT-LINHA
+020600     WRITE REPORT-LINHA
+020700
+020800     MOVE WS-SALDO-ABERTURA TO DET-ABERTURA
+020900     MOVE WS-LINHA-ABERTURA TO REPORT-LINHA
+021000     WRITE REPORT-LINHA
+021100
+021200     MOVE WS-MOVIMENTO-PERIODO TO DET-MOVIMENTO
+021300     MOVE WS-LINHA-MOVIMENTO TO REPORT-LINHA
+021400     WRITE REPORT-LINHA
+021500
+021600     MOVE WS-SALDO-FECHAMENTO TO DET-FECHAMENTO
+021700     MOVE WS-LINHA-FECHAMENTO TO REPORT-LINHA
+021800     WRITE REPORT-LINHA
+021900
+022000     MOVE WS-CONTROLE-EXTERNO TO DET-CONTROLE
+022100     MOVE WS-LINHA-CONTROLE TO REPORT-LINHA
+022200     WRITE REPORT-LINHA
+022300
+022400     IF WS-CONFERE
+022500         MOVE 'SITUACAO: FECHAMENTO CONFERE COM O TOTAL'
+022600             TO WS-LINHA-SITUACAO
+022700     ELSE
+022800         MOVE 'SITUACAO: *** FECHAMENTO NAO CONFERE ***'
+022900             TO WS-LINHA-SITUACAO
+023000     END-IF
+023100     MOVE WS-LINHA-SITUACAO TO REPORT-LINHA
+023200     WRITE REPORT-LINHA.
+023300 8100-EXIT.
+023400     EXIT.
+023500
+023600 END PROGRAM PGFECHA.
